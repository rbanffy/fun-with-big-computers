@@ -1,41 +1,1024 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIMES.
+       PROGRAM-ID.    PRIMES.
+       AUTHOR.        R HANNIGAN.
+       INSTALLATION.  DATA CENTER OPERATIONS.
+       DATE-WRITTEN.  01/04/1987.
+       DATE-COMPILED.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------*
+      *   01/04/87  RH   ORIGINAL PROGRAM - PRIMES 2 THRU 50.
+      *   03/11/94  RH   PARAMETER-DRIVEN LIMIT/START VIA SYSIN
+      *                  OR EXEC PARM - CONTROL-CARD-PARA.
+      *   03/11/94  RH   FORMATTED, PAGINATED SYSPRINT REPORT WITH
+      *                  RUN DATE, HEADERS AND TRAILER LINE.
+      *   03/18/94  RH   PRIMES ALSO WRITTEN TO SEQUENTIAL DATASET
+      *                  PRIMEOUT FOR DOWNSTREAM JOBS.
+      *   04/02/94  RH   CHECKPOINT/RESTART ADDED - RESUMES THE
+      *                  OUTPUT LOOP FROM THE LAST CHECKPOINTED
+      *                  NUMBER INSTEAD OF FROM THE START VALUE.
+      *   04/02/94  RH   NUMERIC FIELDS WIDENED TO PIC 9(07) AND
+      *                  TRIAL DIVISION REPLACED WITH A SIEVE OF
+      *                  ERATOSTHENES FOR LARGE RANGES.
+      *   04/09/94  RH   RUN SUMMARY TRAILER - COUNT, LARGEST GAP,
+      *                  SUM OF PRIMES FOUND.
+      *   04/09/94  RH   PARAMETER VALIDATION AHEAD OF THE MAIN
+      *                  LOOP - BAD PARMS NOW ABEND WITH RC 16.
+      *   04/16/94  RH   TWIN PRIME PAIRS FLAGGED ON THE REPORT AND
+      *                  ON THE PRIMEOUT RECORDS.
+      *   04/23/94  RH   ADDED KEYED PRIMEMST MASTER FILE SO PAST
+      *                  RESULTS CAN BE READ DIRECTLY INSTEAD OF
+      *                  RECOMPUTED - PLUS AN INQUIRY MODE.
+      *   04/23/94  RH   AUDIT TRAIL RECORD APPENDED TO AUDITLOG ON
+      *                  EVERY RUN FOR OPERATIONS TRACKING.
+      *   05/02/94  RH   PARM TEXT NOW FETCHED VIA COMMAND-LINE
+      *                  INSTEAD OF A LINKAGE SECTION USING CLAUSE
+      *                  ON THE MAIN PROGRAM SO THE JOB STILL LINKS
+      *                  AS A STAND-ALONE EXECUTABLE.
+      *   05/02/94  RH   REPORT AND PRIMEOUT DATASETS ARE REOPENED
+      *                  WITH EXTEND ON A RESTART SO THE PRE-CANCEL
+      *                  OUTPUT SURVIVES INSTEAD OF BEING TRUNCATED.
+      *   05/02/94  RH   NEGATIVE START/LIMIT/NUMBER PARM VALUES ARE
+      *                  NOW REJECTED INSTEAD OF SILENTLY LOSING THE
+      *                  SIGN.
+      *   05/02/94  RH   AUDITLOG RECORDS FOR AN INQUIRY-MODE RUN
+      *                  NOW CARRY THE INQUIRY NUMBER AND RESULT
+      *                  INSTEAD OF STALE RANGE FIELDS.
+      *   05/02/94  RH   PAGE HEADERS PRINT UNCONDITIONALLY AT THE
+      *                  START OF THE REPORT SO A ZERO-PRIME RANGE
+      *                  STILL PRODUCES A COVER PAGE.
+      *   05/09/94  RH   REVERTED THE EXEC PARM FETCH TO THE STANDARD
+      *                  LINKAGE SECTION PARM-AREA CONVENTION - THIS
+      *                  RUNS ON IBM-370 UNDER MVS, WHICH HAS NO
+      *                  COMMAND LINE TO ACCEPT FROM.
+      *   05/09/94  RH   PARM-AREA IS NOW RECEIVED BEFORE SYSPRINT AND
+      *                  PRIMEOUT ARE OPENED, AND THE OPEN IS OUTPUT
+      *                  OR EXTEND DEPENDING ON WHETHER A CHECKPOINT
+      *                  WAS FOUND, SO A RESTART NO LONGER TRUNCATES
+      *                  THE PRE-CANCEL OUTPUT BEFORE EXTENDING IT.
+      *   05/09/94  RH   WS-PAGE-COUNT AND WS-LINE-COUNT ARE NOW PART
+      *                  OF THE CHECKPOINT SO A RESTART CONTINUES THE
+      *                  EXISTING PAGE SEQUENCE INSTEAD OF STARTING A
+      *                  SECOND PAGE 1.
+      *   05/09/94  RH   2115-VALIDATE-NUMERIC-PARM NOW REJECTS ANY
+      *                  NON-NUMERIC PARM VALUE, NOT JUST A LEADING
+      *                  MINUS SIGN.
+      *   05/09/94  RH   AN INQUIRY THAT CANNOT BE ANSWERED (NUMBER
+      *                  NOT ON PRIMEMST, OR PRIMEMST UNAVAILABLE) NOW
+      *                  ENDS THE RUN WITH RC 16 AND AUDITS RESULT
+      *                  'U' FOR UNKNOWN INSTEAD OF LOOKING LIKE A
+      *                  CLEAN "NOT PRIME" ANSWER.
+      *   05/16/94  RH   INQUIRY MODE NO LONGER OPENS SYSPRINT OR
+      *                  PRIMEOUT - IT WAS FALLING INTO THE OUTPUT
+      *                  BRANCH OF 3100-OPEN-REPORT-FILES AND
+      *                  TRUNCATING BOTH DATASETS EVEN THOUGH THE
+      *                  INQUIRY PATH NEVER WRITES TO EITHER ONE.
+      *   05/16/94  RH   9000-TERMINATE ONLY CLOSES SYSPRINT AND
+      *                  PRIMEOUT WHEN 3100-OPEN-REPORT-FILES ACTUALLY
+      *                  OPENED THEM, SO A REJECTED-PARM OR INQUIRY-
+      *                  MODE RUN NO LONGER CLOSES DATASETS IT NEVER
+      *                  OPENED.
+      *   05/16/94  RH   OPENING THE CHKPT DATASET IN 3200-DELETE-
+      *                  CHECKPOINT AND 5500-WRITE-CHECKPOINT NOW
+      *                  CHECKS FILE STATUS AND SETS RC 16 ON FAILURE,
+      *                  MATCHING EVERY OTHER OPEN IN THE PROGRAM.
+      *   05/16/94  RH   5000-PROCESS-RANGE NOW CHECKS PRIMEMST'S OPEN
+      *                  STATUS AFTER THE NOT-FOUND/CREATE HANDLING -
+      *                  ANY OTHER OPEN FAILURE STOPS THE RANGE FROM
+      *                  RUNNING INSTEAD OF WRITING AGAINST A FILE
+      *                  THAT NEVER OPENED.
+      *   05/16/94  RH   MODE IS NOW VALIDATED IN 2500-VALIDATE-PARMS
+      *                  SO AN EXEC PARM VALUE OTHER THAN 'R' OR 'I'
+      *                  IS REJECTED WITH RC 16 INSTEAD OF QUIETLY
+      *                  RUNNING AS A RANGE JOB.
+      *   05/16/94  RH   EXEC PARM NOW ACCEPTS A JOBID KEYWORD SO THE
+      *                  AUDITLOG JOB IDENTIFICATION CAN BE SET FROM
+      *                  EXEC PARM THE SAME WAY CC-JOB-ID ALREADY SETS
+      *                  IT FROM A SYSIN CONTROL CARD.
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       SPECIAL-NAMES.
+           C01 IS NEW-PAGE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE   ASSIGN TO SYSIN
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT REPORT-FILE    ASSIGN TO SYSPRINT
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT PRIME-FILE     ASSIGN TO PRIMEOUT
+               FILE STATUS IS WS-PRIME-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT MASTER-FILE    ASSIGN TO PRIMEMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-NUMBER
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT AUDIT-FILE     ASSIGN TO AUDITLOG
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------*
+      * SYSIN CONTROL CARD - FIXED FORMAT PARAMETER RECORD.
+      *----------------------------------------------------------*
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CC-MODE                 PIC X(01).
+               88  CC-MODE-RUN             VALUE 'R'.
+               88  CC-MODE-INQUIRY         VALUE 'I'.
+           05  CC-START                PIC 9(07).
+           05  CC-LIMIT                PIC 9(07).
+           05  CC-INQUIRY-NUMBER       PIC 9(07).
+           05  CC-JOB-ID               PIC X(08).
+           05  FILLER                  PIC X(50).
+
+      *----------------------------------------------------------*
+      * SYSPRINT - PAGINATED PRIME NUMBER REPORT.
+      *----------------------------------------------------------*
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F.
+       01  REPORT-RECORD               PIC X(133).
+
+      *----------------------------------------------------------*
+      * PRIMEOUT - SEQUENTIAL PRIME LIST FOR DOWNSTREAM JOBS.
+      *----------------------------------------------------------*
+       FD  PRIME-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  PRIME-RECORD.
+           05  PR-NUMBER               PIC 9(07).
+           05  PR-TWIN-FLAG            PIC X(01).
+               88  PR-IS-TWIN              VALUE 'Y'.
+           05  FILLER                  PIC X(72).
+
+      *----------------------------------------------------------*
+      * CHKPT - RESTART CHECKPOINT, REWRITTEN PERIODICALLY.
+      *----------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ORIG-START         PIC 9(07).
+           05  CKPT-ORIG-LIMIT         PIC 9(07).
+           05  CKPT-LAST-NUM           PIC 9(07).
+           05  CKPT-PRIMES-FOUND       PIC 9(07).
+           05  CKPT-SUM-OF-PRIMES      PIC 9(11).
+           05  CKPT-LARGEST-GAP        PIC 9(07).
+           05  CKPT-PREVIOUS-PRIME     PIC 9(07).
+           05  CKPT-PAGE-COUNT         PIC 9(03).
+           05  CKPT-LINE-COUNT         PIC 9(02).
+           05  FILLER                  PIC X(35).
+
+      *----------------------------------------------------------*
+      * PRIMEMST - KEYED MASTER OF NUMBERS ALREADY CHECKED.
+      *----------------------------------------------------------*
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  MASTER-RECORD.
+           05  MASTER-NUMBER           PIC 9(07).
+           05  MASTER-PRIME-FLAG       PIC X(01).
+               88  MASTER-IS-PRIME         VALUE 'Y'.
+               88  MASTER-NOT-PRIME        VALUE 'N'.
+           05  FILLER                  PIC X(20).
+
+      *----------------------------------------------------------*
+      * AUDITLOG - HISTORY OF RUNS, APPENDED TO EACH EXECUTION.
+      *----------------------------------------------------------*
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE            PIC 9(08).
+           05  AUD-RUN-TIME            PIC 9(08).
+           05  AUD-JOB-ID              PIC X(08).
+           05  AUD-RUN-MODE            PIC X(01).
+           05  AUD-START-VALUE         PIC 9(07).
+           05  AUD-LIMIT               PIC 9(07).
+           05  AUD-PRIMES-FOUND        PIC 9(07).
+           05  AUD-INQUIRY-NUMBER      PIC 9(07).
+           05  AUD-INQUIRY-RESULT      PIC X(01).
+           05  AUD-RETURN-CODE         PIC 9(03).
+           05  FILLER                  PIC X(11).
+
        WORKING-STORAGE SECTION.
-       01  WS-NUM               PIC 999 VALUE 2.
-       01  WS-DIVISOR           PIC 999.
-       01  WS-IS-PRIME          PIC 9 VALUE 1.
-       01  WS-QUOTIENT          PIC 999.
-       01  WS-REMAINDER         PIC 999.
-       01  WS-LIMIT             PIC 999 VALUE 50.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY "Prime numbers from 2 to 50:".
-           DISPLAY " ".
-
-           PERFORM UNTIL WS-NUM > WS-LIMIT
-               MOVE 1 TO WS-IS-PRIME
-               MOVE 2 TO WS-DIVISOR
+      *----------------------------------------------------------*
+      * FILE STATUS SWITCHES.
+      *----------------------------------------------------------*
+       01  WS-FILE-STATUSES.
+           05  WS-CONTROL-STATUS       PIC X(02) VALUE '00'.
+           05  WS-REPORT-STATUS        PIC X(02) VALUE '00'.
+           05  WS-PRIME-STATUS         PIC X(02) VALUE '00'.
+           05  WS-CHKPT-STATUS         PIC X(02) VALUE '00'.
+           05  WS-MASTER-STATUS        PIC X(02) VALUE '00'.
+           05  WS-AUDIT-STATUS         PIC X(02) VALUE '00'.
+
+      *----------------------------------------------------------*
+      * SWITCHES.
+      *----------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  WS-PARM-SWITCH          PIC X(01) VALUE 'N'.
+               88  WS-PARM-PRESENT         VALUE 'Y'.
+           05  WS-CHECKPOINT-SWITCH    PIC X(01) VALUE 'N'.
+               88  WS-CHECKPOINT-EXISTS    VALUE 'Y'.
+           05  WS-MASTER-KNOWN-SWITCH  PIC X(01) VALUE 'N'.
+               88  WS-MASTER-KNOWN         VALUE 'Y'.
+           05  WS-RUN-MODE             PIC X(01) VALUE 'R'.
+               88  WS-RUN-MODE-REPORT      VALUE 'R'.
+               88  WS-RUN-MODE-INQUIRY     VALUE 'I'.
+           05  WS-INQUIRY-PRIME-SWITCH PIC X(01) VALUE 'N'.
+               88  WS-INQUIRY-IS-PRIME     VALUE 'Y'.
+           05  WS-REPORT-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+               88  WS-REPORT-FILES-OPEN    VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      * PARAMETER AND WORKING NUMERIC FIELDS (WIDENED PAST 999).
+      *----------------------------------------------------------*
+       77  WS-START-VALUE              PIC 9(07) VALUE 2.
+       77  WS-LIMIT                    PIC 9(07) VALUE 50.
+       77  WS-INQUIRY-NUMBER           PIC 9(07) VALUE ZERO.
+       77  WS-NUM                      PIC 9(07) VALUE ZERO.
+       77  WS-IS-PRIME                 PIC 9(01) VALUE 1.
+       77  WS-RETURN-CODE              PIC 9(03) VALUE ZERO.
+       77  WS-JOB-ID                   PIC X(08) VALUE 'PRIMES01'.
+       77  WS-MAX-TABLE-SIZE           PIC 9(07) VALUE 999999.
+
+      *----------------------------------------------------------*
+      * SIEVE OF ERATOSTHENES WORK TABLE - REPLACES TRIAL DIVISION.
+      *----------------------------------------------------------*
+       77  WS-SIEVE-DIVISOR            PIC 9(07) COMP VALUE ZERO.
+       77  WS-SIEVE-MULTIPLE           PIC 9(07) COMP VALUE ZERO.
+       01  PRIME-SIEVE-TABLE.
+           05  PRIME-FLAG              PIC 9(01) COMP
+                                        OCCURS 999999 TIMES
+                                        INDEXED BY PS-IDX
+                                        VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * RUN STATISTICS - COUNT, LARGEST GAP, SUM OF PRIMES.
+      *----------------------------------------------------------*
+       01  WS-STATISTICS.
+           05  WS-PRIMES-FOUND         PIC 9(07) VALUE ZERO.
+           05  WS-SUM-OF-PRIMES        PIC 9(11) VALUE ZERO.
+           05  WS-LARGEST-GAP          PIC 9(07) VALUE ZERO.
+           05  WS-PREVIOUS-PRIME       PIC 9(07) VALUE ZERO.
+           05  WS-CURRENT-GAP          PIC 9(07) VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * REPORT PAGINATION CONTROLS.
+      *----------------------------------------------------------*
+       77  WS-LINES-PER-PAGE           PIC 9(02) VALUE 50.
+       77  WS-LINE-COUNT               PIC 9(02) VALUE 99.
+       77  WS-PAGE-COUNT               PIC 9(03) VALUE ZERO.
+       77  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 500.
+       77  WS-SINCE-CHECKPOINT         PIC 9(05) VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * DATE AND TIME.
+      *----------------------------------------------------------*
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YYYY         PIC 9(04).
+           05  WS-CURRENT-MM           PIC 9(02).
+           05  WS-CURRENT-DD           PIC 9(02).
+       01  WS-CURRENT-TIME.
+           05  WS-CURRENT-HH           PIC 9(02).
+           05  WS-CURRENT-MN           PIC 9(02).
+           05  WS-CURRENT-SS           PIC 9(02).
+           05  WS-CURRENT-HS           PIC 9(02).
+       01  WS-RUN-DATE-DISPLAY.
+           05  RD-YYYY                 PIC 9(04).
+           05  FILLER                  PIC X(01) VALUE '/'.
+           05  RD-MM                   PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE '/'.
+           05  RD-DD                   PIC 9(02).
+
+      *----------------------------------------------------------*
+      * PARM TEXT SCAN WORK FIELDS.
+      *----------------------------------------------------------*
+       01  WS-PARM-WORK-FIELDS.
+           05  WS-PARM-TEXT            PIC X(80).
+           05  WS-PARM-KEYWORD         PIC X(10).
+           05  WS-PARM-VALUE           PIC X(10).
+           05  WS-PARM-PTR             PIC 9(03) VALUE 1.
+           05  WS-PARM-LEN             PIC 9(02) VALUE ZERO.
+
+      *----------------------------------------------------------*
+      * REPORT LINE LAYOUTS.
+      *----------------------------------------------------------*
+       01  WS-TITLE-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(24) VALUE
+               'PRIME NUMBER REPORT'.
+           05  FILLER                  PIC X(10) VALUE
+               'RUN DATE: '.
+           05  TL-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'PAGE  '.
+           05  TL-PAGE-NUMBER          PIC ZZ9.
+           05  FILLER                  PIC X(60) VALUE SPACES.
+
+       01  WS-RANGE-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE
+               'RANGE FROM '.
+           05  RL-START-VALUE          PIC ZZZZZZ9.
+           05  FILLER                  PIC X(04) VALUE ' TO '.
+           05  RL-LIMIT                PIC ZZZZZZ9.
+           05  FILLER                  PIC X(80) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE
+               'PRIME NUMBER '.
+           05  FILLER                  PIC X(15) VALUE
+               'TWIN PRIME PAIR'.
+           05  FILLER                  PIC X(95) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  DL-PRIME-NUMBER         PIC ZZZZZZ9.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  DL-TWIN-FLAG            PIC X(20).
+           05  FILLER                  PIC X(90) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-1.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(19) VALUE
+               'TOTAL PRIMES FOUND '.
+           05  TR1-PRIMES-FOUND        PIC ZZZZZZ9.
+           05  FILLER                  PIC X(90) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-2.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(19) VALUE
+               'SUM OF ALL PRIMES  '.
+           05  TR2-SUM-OF-PRIMES       PIC Z(10)9.
+           05  FILLER                  PIC X(90) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-3.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(19) VALUE
+               'LARGEST PRIME GAP  '.
+           05  TR3-LARGEST-GAP         PIC ZZZZZZ9.
+           05  FILLER                  PIC X(90) VALUE SPACES.
+
+       01  WS-ERROR-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  EL-ERROR-TEXT           PIC X(60).
+           05  FILLER                  PIC X(60) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LEN             PIC S9(04) COMP.
+           05  LK-PARM-TEXT            PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+      *----------------------------------------------------------*
+      * 0000-MAINLINE
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-CONTROL-CARD-PARA THRU 2000-EXIT.
+           PERFORM 2500-VALIDATE-PARMS THRU 2500-EXIT.
+           IF WS-RETURN-CODE NOT EQUAL ZERO
+               GO TO 0000-EXIT
+           END-IF.
+
+           IF WS-RUN-MODE-INQUIRY
+               PERFORM 5600-INQUIRY-PARA THRU 5600-EXIT
+               GO TO 0000-EXIT
+           END-IF.
+
+           PERFORM 3000-RESTART-CHECK THRU 3000-EXIT.
+
+           PERFORM 3100-OPEN-REPORT-FILES THRU 3100-EXIT.
+           IF WS-RETURN-CODE NOT EQUAL ZERO
+               GO TO 0000-EXIT
+           END-IF.
+
+           PERFORM 4000-BUILD-SIEVE THRU 4000-EXIT.
+           IF NOT WS-CHECKPOINT-EXISTS
+               PERFORM 8100-WRITE-PAGE-HEADERS THRU 8100-EXIT
+           END-IF.
+           PERFORM 5000-PROCESS-RANGE THRU 5000-EXIT.
+           PERFORM 6000-WRITE-TRAILER THRU 6000-EXIT.
+
+       0000-EXIT.
+           PERFORM 7000-AUDIT-PARA THRU 7000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 1000-INITIALIZE - CAPTURE THE RUN DATE AND TIME.  SYSPRINT
+      * AND PRIMEOUT ARE NOT OPENED HERE - 3100-OPEN-REPORT-FILES
+      * OPENS THEM ONCE THE PARM HAS BEEN READ AND ANY CHECKPOINT
+      * HAS BEEN LOCATED, SINCE WHETHER THEY OPEN OUTPUT OR EXTEND
+      * DEPENDS ON WHETHER THIS IS A RESTART.
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-YYYY TO RD-YYYY.
+           MOVE WS-CURRENT-MM TO RD-MM.
+           MOVE WS-CURRENT-DD TO RD-DD.
+           MOVE WS-RUN-DATE-DISPLAY TO TL-RUN-DATE.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2000-CONTROL-CARD-PARA - READ THE PARAMETERS FROM THE
+      * EXEC PARM IF ONE WAS PASSED, OTHERWISE FROM THE SYSIN
+      * CONTROL CARD.  IF NEITHER IS PRESENT THE COMPILED-IN
+      * DEFAULTS (START 2, LIMIT 50) ARE LEFT IN EFFECT.
+      *----------------------------------------------------------*
+       2000-CONTROL-CARD-PARA.
+           IF LK-PARM-LEN > ZERO
+               MOVE 'Y' TO WS-PARM-SWITCH
+               MOVE LK-PARM-TEXT TO WS-PARM-TEXT
+               PERFORM 2100-PARSE-PARM-TEXT THRU 2100-EXIT
+           ELSE
+               OPEN INPUT CONTROL-FILE
+               IF WS-CONTROL-STATUS EQUAL '00'
+                   READ CONTROL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 2200-MOVE-CONTROL-CARD
+                               THRU 2200-EXIT
+                   END-READ
+                   CLOSE CONTROL-FILE
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
 
-               PERFORM UNTIL WS-DIVISOR * WS-DIVISOR > WS-NUM
-                   DIVIDE WS-NUM BY WS-DIVISOR
-                       GIVING WS-QUOTIENT
-                       REMAINDER WS-REMAINDER
+      *----------------------------------------------------------*
+      * 2100-PARSE-PARM-TEXT - PARSE "KEYWORD=VALUE" PAIRS OUT OF
+      * THE EXEC PARM, SEPARATED BY COMMAS, E.G.
+      *     START=2,LIMIT=50000,MODE=R
+      *----------------------------------------------------------*
+       2100-PARSE-PARM-TEXT.
+           MOVE 1 TO WS-PARM-PTR.
+           PERFORM UNTIL WS-PARM-PTR > 80
+               UNSTRING WS-PARM-TEXT DELIMITED BY '='
+                   INTO WS-PARM-KEYWORD
+                   WITH POINTER WS-PARM-PTR
+               END-UNSTRING
+               IF WS-PARM-KEYWORD EQUAL SPACES
+                   MOVE 81 TO WS-PARM-PTR
+               ELSE
+                   UNSTRING WS-PARM-TEXT DELIMITED BY ','
+                       INTO WS-PARM-VALUE
+                       WITH POINTER WS-PARM-PTR
+                   END-UNSTRING
+                   PERFORM 2110-APPLY-PARM-KEYWORD THRU 2110-EXIT
+                   MOVE SPACES TO WS-PARM-KEYWORD WS-PARM-VALUE
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
 
-                   IF WS-REMAINDER = 0
-                       MOVE 0 TO WS-IS-PRIME
+       2110-APPLY-PARM-KEYWORD.
+           EVALUATE WS-PARM-KEYWORD
+               WHEN 'START'
+                   PERFORM 2115-VALIDATE-NUMERIC-PARM THRU 2115-EXIT
+                   IF WS-RETURN-CODE EQUAL ZERO
+                       MOVE WS-PARM-VALUE TO WS-START-VALUE
+                   END-IF
+               WHEN 'LIMIT'
+                   PERFORM 2115-VALIDATE-NUMERIC-PARM THRU 2115-EXIT
+                   IF WS-RETURN-CODE EQUAL ZERO
+                       MOVE WS-PARM-VALUE TO WS-LIMIT
                    END-IF
+               WHEN 'MODE'
+                   MOVE WS-PARM-VALUE (1:1) TO WS-RUN-MODE
+               WHEN 'JOBID'
+                   MOVE WS-PARM-VALUE TO WS-JOB-ID
+               WHEN 'NUMBER'
+                   PERFORM 2115-VALIDATE-NUMERIC-PARM THRU 2115-EXIT
+                   IF WS-RETURN-CODE EQUAL ZERO
+                       MOVE WS-PARM-VALUE TO WS-INQUIRY-NUMBER
+                   END-IF
+           END-EVALUATE.
+       2110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2115-VALIDATE-NUMERIC-PARM - START, LIMIT AND NUMBER ALL
+      * FEED UNSIGNED PIC 9 FIELDS.  A LEADING MINUS SIGN WOULD
+      * OTHERWISE BE DROPPED BY THE MOVE, TURNING E.G. LIMIT=-5
+      * INTO THE UNRELATED POSITIVE VALUE 5 INSTEAD OF BEING
+      * REJECTED, AND A VALUE SUCH AS LIMIT=5A WOULD HAVE THE
+      * TRAILING NON-DIGIT SILENTLY DROPPED BY THE MOVE INSTEAD
+      * OF BEING REJECTED.  WS-PARM-LEN IS TALLIED UP TO THE FIRST
+      * TRAILING SPACE SO THE NUMERIC CLASS TEST ONLY LOOKS AT THE
+      * SIGNIFICANT CHARACTERS UNSTRING LEFT BEHIND, NOT THE SPACE
+      * PADDING THAT FILLS OUT WS-PARM-VALUE.
+      *----------------------------------------------------------*
+       2115-VALIDATE-NUMERIC-PARM.
+           IF WS-PARM-VALUE (1:1) EQUAL '-'
+               DISPLAY 'PRIMES - PARAMETER ERROR - NEGATIVE VALUE '
+                   'NOT ALLOWED FOR ' WS-PARM-KEYWORD
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               MOVE ZERO TO WS-PARM-LEN
+               INSPECT WS-PARM-VALUE TALLYING WS-PARM-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               IF WS-PARM-LEN EQUAL ZERO
+                       OR WS-PARM-VALUE (1:WS-PARM-LEN) IS NOT NUMERIC
+                   DISPLAY 'PRIMES - PARAMETER ERROR - ' WS-PARM-KEYWORD
+                       ' VALUE IS NOT NUMERIC'
+                   MOVE 16 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+       2115-EXIT.
+           EXIT.
+
+       2200-MOVE-CONTROL-CARD.
+           IF CC-MODE-INQUIRY
+               MOVE 'I' TO WS-RUN-MODE
+           ELSE
+               MOVE 'R' TO WS-RUN-MODE
+           END-IF
+           IF CC-START NOT EQUAL ZERO
+               MOVE CC-START TO WS-START-VALUE
+           END-IF
+           IF CC-LIMIT NOT EQUAL ZERO
+               MOVE CC-LIMIT TO WS-LIMIT
+           END-IF
+           MOVE CC-INQUIRY-NUMBER TO WS-INQUIRY-NUMBER
+           IF CC-JOB-ID NOT EQUAL SPACES
+               MOVE CC-JOB-ID TO WS-JOB-ID
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 2500-VALIDATE-PARMS - REJECT A BAD PARAMETER CARD BEFORE
+      * THE MAIN LOOP EVER RUNS.
+      *----------------------------------------------------------*
+       2500-VALIDATE-PARMS.
+           IF NOT WS-RUN-MODE-REPORT AND NOT WS-RUN-MODE-INQUIRY
+               MOVE 'MODE MUST BE R OR I' TO EL-ERROR-TEXT
+               PERFORM 2510-VALIDATION-FAILED THRU 2510-EXIT
+           ELSE
+           IF WS-RUN-MODE-INQUIRY
+               IF WS-INQUIRY-NUMBER EQUAL ZERO
+                   MOVE 'INQUIRY MODE REQUIRES A NUMBER > ZERO'
+                       TO EL-ERROR-TEXT
+                   PERFORM 2510-VALIDATION-FAILED THRU 2510-EXIT
+               END-IF
+           ELSE
+               IF WS-LIMIT EQUAL ZERO
+                   MOVE 'WS-LIMIT IS ZERO - NOTHING TO DO'
+                       TO EL-ERROR-TEXT
+                   PERFORM 2510-VALIDATION-FAILED THRU 2510-EXIT
+               ELSE
+               IF WS-START-VALUE < 2
+                   MOVE 'START VALUE MUST BE 2 OR GREATER'
+                       TO EL-ERROR-TEXT
+                   PERFORM 2510-VALIDATION-FAILED THRU 2510-EXIT
+               ELSE
+               IF WS-START-VALUE > WS-LIMIT
+                   MOVE 'START VALUE IS GREATER THAN LIMIT'
+                       TO EL-ERROR-TEXT
+                   PERFORM 2510-VALIDATION-FAILED THRU 2510-EXIT
+               ELSE
+               IF WS-LIMIT > WS-MAX-TABLE-SIZE
+                   MOVE 'LIMIT EXCEEDS THE MAXIMUM SIEVE SIZE'
+                       TO EL-ERROR-TEXT
+                   PERFORM 2510-VALIDATION-FAILED THRU 2510-EXIT
+               END-IF END-IF END-IF END-IF
+           END-IF
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+       2510-VALIDATION-FAILED.
+           DISPLAY 'PRIMES - PARAMETER ERROR - ' EL-ERROR-TEXT.
+           MOVE 16 TO WS-RETURN-CODE.
+       2510-EXIT.
+           EXIT.
 
-                   ADD 1 TO WS-DIVISOR
-               END-PERFORM
+      *----------------------------------------------------------*
+      * 3000-RESTART-CHECK - IF A CHECKPOINT FROM A PRIOR RUN OF
+      * THIS SAME RANGE EXISTS, RESUME FROM IT INSTEAD OF FROM
+      * WS-START-VALUE.
+      *----------------------------------------------------------*
+       3000-RESTART-CHECK.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS EQUAL '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-ORIG-START EQUAL WS-START-VALUE
+                          AND CKPT-ORIG-LIMIT EQUAL WS-LIMIT
+                           MOVE 'Y' TO WS-CHECKPOINT-SWITCH
+                           MOVE CKPT-LAST-NUM TO WS-NUM
+                           MOVE CKPT-PRIMES-FOUND TO WS-PRIMES-FOUND
+                           MOVE CKPT-SUM-OF-PRIMES TO WS-SUM-OF-PRIMES
+                           MOVE CKPT-LARGEST-GAP TO WS-LARGEST-GAP
+                           MOVE CKPT-PREVIOUS-PRIME
+                               TO WS-PREVIOUS-PRIME
+                           MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                           MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                           ADD 1 TO WS-NUM
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF NOT WS-CHECKPOINT-EXISTS
+               MOVE WS-START-VALUE TO WS-NUM
+           END-IF.
+       3000-EXIT.
+           EXIT.
 
-               IF WS-IS-PRIME = 1
-                   DISPLAY WS-NUM
+      *----------------------------------------------------------*
+      * 3100-OPEN-REPORT-FILES - OPEN SYSPRINT AND PRIMEOUT.  WHEN
+      * 3000-RESTART-CHECK FOUND A CHECKPOINT FOR THIS SAME RANGE,
+      * THE LINES AND RECORDS FROM BEFORE THE CANCELLED RUN MUST
+      * SURVIVE, SO BOTH DATASETS ARE OPENED EXTEND INSTEAD OF
+      * OUTPUT - AN OUTPUT OPEN WOULD TRUNCATE THEM BEFORE A
+      * SINGLE POST-RESTART RECORD IS EVER WRITTEN.
+      *----------------------------------------------------------*
+       3100-OPEN-REPORT-FILES.
+           MOVE 'Y' TO WS-REPORT-OPEN-SWITCH.
+           IF WS-CHECKPOINT-EXISTS
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT EQUAL '00'
+                   DISPLAY 'PRIMES - UNABLE TO EXTEND SYSPRINT - '
+                       'STATUS ' WS-REPORT-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
                END-IF
+               OPEN EXTEND PRIME-FILE
+               IF WS-PRIME-STATUS NOT EQUAL '00'
+                   DISPLAY 'PRIMES - UNABLE TO EXTEND PRIMEOUT - '
+                       'STATUS ' WS-PRIME-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               IF WS-REPORT-STATUS NOT EQUAL '00'
+                   DISPLAY 'PRIMES - UNABLE TO OPEN SYSPRINT - STATUS '
+                       WS-REPORT-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
+               END-IF
+               OPEN OUTPUT PRIME-FILE
+               IF WS-PRIME-STATUS NOT EQUAL '00'
+                   DISPLAY 'PRIMES - UNABLE TO OPEN PRIMEOUT - STATUS '
+                       WS-PRIME-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
 
-               ADD 1 TO WS-NUM
+      *----------------------------------------------------------*
+      * 3200-DELETE-CHECKPOINT - A COMPLETED RUN NEEDS NO RESTART
+      * POINT, SO THE CHECKPOINT DATASET IS RESET EMPTY.  CALLED
+      * FROM 5000-PROCESS-RANGE ONCE THE RANGE FINISHES CLEANLY.
+      *----------------------------------------------------------*
+       3200-DELETE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS NOT EQUAL '00'
+               DISPLAY 'PRIMES - UNABLE TO OPEN CHKPT - STATUS '
+                   WS-CHKPT-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 4000-BUILD-SIEVE - SIEVE OF ERATOSTHENES OVER 2..WS-LIMIT.
+      * THIS REPLACED THE OLD PER-NUMBER TRIAL DIVISION LOOP SO
+      * LARGE RANGES NO LONGER SLOW DOWN AS THE NUMBERS GROW.
+      *----------------------------------------------------------*
+       4000-BUILD-SIEVE.
+           SET PS-IDX TO 1.
+           PERFORM VARYING PS-IDX FROM 1 BY 1
+                   UNTIL PS-IDX > WS-LIMIT
+               MOVE 1 TO PRIME-FLAG (PS-IDX)
+           END-PERFORM.
+           IF WS-LIMIT >= 1
+               MOVE 0 TO PRIME-FLAG (1)
+           END-IF.
+           MOVE 2 TO WS-SIEVE-DIVISOR.
+           PERFORM UNTIL WS-SIEVE-DIVISOR * WS-SIEVE-DIVISOR
+                   > WS-LIMIT
+               IF PRIME-FLAG (WS-SIEVE-DIVISOR) EQUAL 1
+                   COMPUTE WS-SIEVE-MULTIPLE =
+                       WS-SIEVE-DIVISOR * WS-SIEVE-DIVISOR
+                   PERFORM UNTIL WS-SIEVE-MULTIPLE > WS-LIMIT
+                       MOVE 0 TO PRIME-FLAG (WS-SIEVE-MULTIPLE)
+                       ADD WS-SIEVE-DIVISOR TO WS-SIEVE-MULTIPLE
+                   END-PERFORM
+               END-IF
+               ADD 1 TO WS-SIEVE-DIVISOR
            END-PERFORM.
+       4000-EXIT.
+           EXIT.
 
-           STOP RUN.
+      *----------------------------------------------------------*
+      * 5000-PROCESS-RANGE - WALK THE SIEVE RESULTS FROM WS-NUM
+      * (THE START VALUE, OR A CHECKPOINT RESTART POINT) THROUGH
+      * WS-LIMIT, REPORTING, WRITING PRIMEOUT AND PRIMEMST RECORDS
+      * AND FLAGGING TWIN PRIME PAIRS ALONG THE WAY.  THIS IS THE
+      * LOOP THE CHECKPOINT GUARDS, SINCE THE SIEVE ITSELF IS AN
+      * IN-MEMORY PASS AND FINISHES LONG BEFORE THE I/O DOES.
+      *----------------------------------------------------------*
+       5000-PROCESS-RANGE.
+           OPEN I-O MASTER-FILE.
+           IF WS-MASTER-STATUS EQUAL '35'
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF.
+           IF WS-MASTER-STATUS NOT EQUAL '00'
+               DISPLAY 'PRIMES - UNABLE TO OPEN PRIMEMST - STATUS '
+                   WS-MASTER-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               PERFORM 5100-PROCESS-ONE-NUMBER THRU 5100-EXIT
+                   UNTIL WS-NUM > WS-LIMIT
+               CLOSE MASTER-FILE
+               PERFORM 3200-DELETE-CHECKPOINT THRU 3200-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+       5100-PROCESS-ONE-NUMBER.
+           SET PS-IDX TO WS-NUM.
+           IF PRIME-FLAG (PS-IDX) EQUAL 1
+               MOVE 1 TO WS-IS-PRIME
+           ELSE
+               MOVE 0 TO WS-IS-PRIME
+           END-IF.
+           PERFORM 5400-UPDATE-MASTER THRU 5400-EXIT.
+           IF WS-IS-PRIME EQUAL 1
+               PERFORM 5300-CHECK-TWIN THRU 5300-EXIT
+               PERFORM 5200-WRITE-PRIME-LINE THRU 5200-EXIT
+               ADD 1 TO WS-PRIMES-FOUND
+               ADD WS-NUM TO WS-SUM-OF-PRIMES
+               IF WS-PREVIOUS-PRIME NOT EQUAL ZERO
+                   COMPUTE WS-CURRENT-GAP =
+                       WS-NUM - WS-PREVIOUS-PRIME
+                   IF WS-CURRENT-GAP > WS-LARGEST-GAP
+                       MOVE WS-CURRENT-GAP TO WS-LARGEST-GAP
+                   END-IF
+               END-IF
+               MOVE WS-NUM TO WS-PREVIOUS-PRIME
+           END-IF.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 5500-WRITE-CHECKPOINT THRU 5500-EXIT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+           ADD 1 TO WS-NUM.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5200-WRITE-PRIME-LINE - REPORT LINE AND PRIMEOUT RECORD.
+      *----------------------------------------------------------*
+       5200-WRITE-PRIME-LINE.
+           MOVE WS-NUM TO DL-PRIME-NUMBER.
+           IF PR-IS-TWIN
+               MOVE 'YES - TWIN PRIME' TO DL-TWIN-FLAG
+           ELSE
+               MOVE SPACES TO DL-TWIN-FLAG
+           END-IF.
+           PERFORM 8000-WRITE-REPORT-LINE THRU 8000-EXIT.
+
+           MOVE WS-NUM TO PR-NUMBER.
+           WRITE PRIME-RECORD.
+       5200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5300-CHECK-TWIN - WS-NUM AND WS-NUM MINUS 2 ARE A TWIN
+      * PRIME PAIR WHEN BOTH ARE PRIME.  PR-TWIN-FLAG IS SET ON
+      * THE CURRENT (HIGHER) NUMBER OF THE PAIR.
+      *----------------------------------------------------------*
+       5300-CHECK-TWIN.
+           MOVE 'N' TO PR-TWIN-FLAG.
+           IF WS-NUM > 2
+               IF WS-PREVIOUS-PRIME EQUAL WS-NUM - 2
+                   MOVE 'Y' TO PR-TWIN-FLAG
+               END-IF
+           END-IF.
+       5300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5400-UPDATE-MASTER - REWRITE PRIMEMST SO THE NEXT RUN OR
+      * AN INQUIRY CAN READ THIS NUMBER DIRECTLY WITHOUT REDOING
+      * THE SIEVE.
+      *----------------------------------------------------------*
+       5400-UPDATE-MASTER.
+           MOVE WS-NUM TO MASTER-NUMBER.
+           IF WS-IS-PRIME EQUAL 1
+               MOVE 'Y' TO MASTER-PRIME-FLAG
+           ELSE
+               MOVE 'N' TO MASTER-PRIME-FLAG
+           END-IF.
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   REWRITE MASTER-RECORD
+           END-WRITE.
+       5400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5500-WRITE-CHECKPOINT - REFRESH THE CHECKPOINT DATASET.
+      *----------------------------------------------------------*
+       5500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS NOT EQUAL '00'
+               DISPLAY 'PRIMES - UNABLE TO OPEN CHKPT - STATUS '
+                   WS-CHKPT-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               MOVE WS-START-VALUE TO CKPT-ORIG-START
+               MOVE WS-LIMIT TO CKPT-ORIG-LIMIT
+               MOVE WS-NUM TO CKPT-LAST-NUM
+               MOVE WS-PRIMES-FOUND TO CKPT-PRIMES-FOUND
+               MOVE WS-SUM-OF-PRIMES TO CKPT-SUM-OF-PRIMES
+               MOVE WS-LARGEST-GAP TO CKPT-LARGEST-GAP
+               MOVE WS-PREVIOUS-PRIME TO CKPT-PREVIOUS-PRIME
+               MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+               MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       5500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 5600-INQUIRY-PARA - ANSWER "IS N PRIME" WITH A DIRECT
+      * READ AGAINST PRIMEMST, NO SIEVE OR TRIAL DIVISION.  AN
+      * INQUIRY THAT CANNOT BE ANSWERED - THE NUMBER IS NOT ON
+      * PRIMEMST YET, OR PRIMEMST COULD NOT BE OPENED AT ALL - ENDS
+      * THE RUN WITH RC 16 SO 7000-AUDIT-PARA CAN TELL AN UNKNOWN
+      * RESULT APART FROM A GENUINE "NOT PRIME" ANSWER.
+      *----------------------------------------------------------*
+       5600-INQUIRY-PARA.
+           OPEN INPUT MASTER-FILE.
+           IF WS-MASTER-STATUS EQUAL '00'
+               MOVE WS-INQUIRY-NUMBER TO MASTER-NUMBER
+               READ MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'PRIMES - ' WS-INQUIRY-NUMBER
+                           ' IS NOT IN PRIMEMST - RUN A RANGE '
+                           'THAT COVERS IT FIRST'
+                       MOVE 16 TO WS-RETURN-CODE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-MASTER-KNOWN-SWITCH
+                       IF MASTER-IS-PRIME
+                           MOVE 'Y' TO WS-INQUIRY-PRIME-SWITCH
+                           DISPLAY 'PRIMES - ' WS-INQUIRY-NUMBER
+                               ' IS PRIME'
+                       ELSE
+                           MOVE 'N' TO WS-INQUIRY-PRIME-SWITCH
+                           DISPLAY 'PRIMES - ' WS-INQUIRY-NUMBER
+                               ' IS NOT PRIME'
+                       END-IF
+               END-READ
+               CLOSE MASTER-FILE
+           ELSE
+               DISPLAY 'PRIMES - PRIMEMST NOT AVAILABLE FOR '
+                   'INQUIRY'
+               MOVE 16 TO WS-RETURN-CODE
+           END-IF.
+       5600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 6000-WRITE-TRAILER - RUN SUMMARY STATISTICS.
+      *----------------------------------------------------------*
+       6000-WRITE-TRAILER.
+           MOVE WS-PRIMES-FOUND TO TR1-PRIMES-FOUND.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD FROM WS-TRAILER-LINE-1
+               AFTER ADVANCING 2 LINES.
+
+           MOVE WS-SUM-OF-PRIMES TO TR2-SUM-OF-PRIMES.
+           WRITE REPORT-RECORD FROM WS-TRAILER-LINE-2
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-LARGEST-GAP TO TR3-LARGEST-GAP.
+           WRITE REPORT-RECORD FROM WS-TRAILER-LINE-3
+               AFTER ADVANCING 1 LINE.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 7000-AUDIT-PARA - APPEND A HISTORY RECORD FOR THIS RUN.
+      *----------------------------------------------------------*
+       7000-AUDIT-PARA.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS EQUAL '05' OR '35'
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-CURRENT-DATE TO AUD-RUN-DATE.
+           MOVE WS-CURRENT-TIME TO AUD-RUN-TIME.
+           MOVE WS-JOB-ID TO AUD-JOB-ID.
+           MOVE WS-RUN-MODE TO AUD-RUN-MODE.
+           MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.
+           IF WS-RUN-MODE-INQUIRY
+               MOVE ZERO TO AUD-START-VALUE
+               MOVE ZERO TO AUD-LIMIT
+               MOVE ZERO TO AUD-PRIMES-FOUND
+               MOVE WS-INQUIRY-NUMBER TO AUD-INQUIRY-NUMBER
+               IF WS-MASTER-KNOWN
+                   IF WS-INQUIRY-IS-PRIME
+                       MOVE 'Y' TO AUD-INQUIRY-RESULT
+                   ELSE
+                       MOVE 'N' TO AUD-INQUIRY-RESULT
+                   END-IF
+               ELSE
+                   MOVE 'U' TO AUD-INQUIRY-RESULT
+               END-IF
+           ELSE
+               MOVE WS-START-VALUE TO AUD-START-VALUE
+               MOVE WS-LIMIT TO AUD-LIMIT
+               MOVE WS-PRIMES-FOUND TO AUD-PRIMES-FOUND
+               MOVE ZERO TO AUD-INQUIRY-NUMBER
+               MOVE SPACE TO AUD-INQUIRY-RESULT
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 8000-WRITE-REPORT-LINE - COMMON DETAIL-LINE WRITER WITH
+      * PAGE BREAK AND REPEATED HEADERS EVERY WS-LINES-PER-PAGE.
+      *----------------------------------------------------------*
+       8000-WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 8100-WRITE-PAGE-HEADERS THRU 8100-EXIT
+           END-IF.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 8100-WRITE-PAGE-HEADERS - TITLE, RANGE AND COLUMN HEADER
+      * LINES, REPEATED AT THE TOP OF EVERY PAGE.
+      *----------------------------------------------------------*
+       8100-WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO TL-PAGE-NUMBER.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD FROM WS-TITLE-LINE
+               AFTER ADVANCING NEW-PAGE.
+
+           MOVE WS-START-VALUE TO RL-START-VALUE.
+           MOVE WS-LIMIT TO RL-LIMIT.
+           WRITE REPORT-RECORD FROM WS-RANGE-LINE
+               AFTER ADVANCING 1 LINE.
+
+           WRITE REPORT-RECORD FROM WS-COLUMN-HEADER-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE ZERO TO WS-LINE-COUNT.
+       8100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * 9000-TERMINATE - CLOSE THE FILES THAT STAY OPEN FOR THE
+      * WHOLE RUN.  A BAD-PARM EXIT OR AN INQUIRY-MODE RUN REACHES
+      * THIS PARAGRAPH WITHOUT EVER OPENING SYSPRINT/PRIMEOUT, SO
+      * THE CLOSES ARE GUARDED BY THE SAME SWITCH 3100-OPEN-REPORT-
+      * FILES SETS WHEN IT ACTUALLY OPENS THEM.
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-REPORT-FILES-OPEN
+               CLOSE REPORT-FILE
+               CLOSE PRIME-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
